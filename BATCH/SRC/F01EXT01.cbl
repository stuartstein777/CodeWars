@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. F01EXT01.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. BATCH SUPPORT - MULTIPLY SUBSYSTEM.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26 RH   INITIAL VERSION.  READS THE F01MULTB RESULTS FILE
+001100*               AND WRITES A FIXED-FORMAT EXTRACT, BUILT FROM THE
+001200*               SHARED TRANXREC COPYBOOK, FOR THE GL/BILLING FEED.
+001300*               RECONCILES ITS OWN RUNNING RECORD COUNT AND HASH
+001400*               TOTAL AGAINST THE CONTROL-TOTAL TRAILER RECORD ON
+001500*               THE WAY IN, AND STOPS SHORT OF RELEASING THE
+001600*               EXTRACT IF THE TWO DO NOT TIE OUT.
+001650* 08/09/26 RH   WS-RECON-SWITCH NOW DEFAULTS TO OUT-OF-BALANCE AND
+001660*               IS ONLY SET TO IN-BALANCE ONCE THE TRAILER HAS
+001670*               ACTUALLY BEEN READ AND RECONCILED, SO A RESULTS
+001680*               FILE THAT IS MISSING OR TRUNCATED BEFORE ITS
+001690*               TRAILER RECORD FAILS RECONCILIATION INSTEAD OF
+001695*               REPORTING A FALSE "RECONCILIATION OK".  THE
+001696*               EXTRACT DATASET ITSELF IS NOW STAGED TO A WORK
+001697*               DSN AND ONLY PROMOTED TO THE GLEXTRCT DSN THE
+001698*               JCL RELEASES DOWNSTREAM WHEN THIS PROGRAM'S
+001699*               RETURN-CODE SAYS THE RUN TIED OUT - SEE F01MULTN.
+001700*----------------------------------------------------------------
+001800* REMARKS.
+001900*     THE EXTRACT IS BUILT FROM THE SAME RECORD COUNT AND HASH
+002000*     TOTAL LOGIC F01MULTB USES TO BUILD ITS OWN TRAILER, SO A
+002100*     SHORTFALL ANYWHERE IN THE CHAIN BETWEEN THE BATCH RUN AND
+002200*     THE EXTRACT SHOWS UP HERE BEFORE THE EXTRACT EVER LEAVES
+002300*     THIS SYSTEM.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT RESULT-IN-FILE ASSIGN TO RESULTOT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400     SELECT EXTRACT-OUT-FILE ASSIGN TO GLEXTRCT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  RESULT-IN-FILE
+003900     RECORDING MODE IS F.
+004000 01  RESULT-IN-RECORD.
+004100     05  XI-RECORD-TYPE             PIC X(01).
+004200         88  XI-TYPE-DETAIL             VALUE 'D'.
+004300         88  XI-TYPE-TRAILER            VALUE 'T'.
+004400     05  XI-DETAIL-DATA.
+004500         COPY TRANXREC
+004600             REPLACING TRX-LEVEL BY 10
+004700             TRX-TRANSACTION-ID BY XI-TRANSACTION-ID
+004800             TRX-SOURCE-SYSTEM BY XI-SOURCE-SYSTEM
+004900             TRX-EFFECTIVE-DATE BY XI-EFFECTIVE-DATE
+005000             TRX-NUM-1 BY XI-NUM-1
+005100             TRX-NUM-2 BY XI-NUM-2
+005200             TRX-RESULT BY XI-RESULT.
+005300         10  FILLER                 PIC X(35).
+005400     05  XI-TRAILER-DATA REDEFINES XI-DETAIL-DATA.
+005500         10  XI-TRL-RECORD-COUNT    PIC 9(09).
+005600         10  XI-TRL-HASH-TOTAL      PIC 9(15).
+005700         10  FILLER                 PIC X(55).
+005800
+005900 FD  EXTRACT-OUT-FILE
+006000     RECORDING MODE IS F.
+006100 01  EXTRACT-RECORD.
+006200     COPY TRANXREC
+006300         REPLACING TRX-LEVEL BY 05
+006400         TRX-TRANSACTION-ID BY EX-TRANSACTION-ID
+006500         TRX-SOURCE-SYSTEM BY EX-SOURCE-SYSTEM
+006600         TRX-EFFECTIVE-DATE BY EX-EFFECTIVE-DATE
+006700         TRX-NUM-1 BY EX-NUM-1
+006800         TRX-NUM-2 BY EX-NUM-2
+006900         TRX-RESULT BY EX-RESULT.
+007000     05  FILLER                     PIC X(36).
+007100
+007200 WORKING-STORAGE SECTION.
+007300*----------------------------------------------------------------
+007400* SWITCHES
+007500*----------------------------------------------------------------
+007600 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+007700     88  WS-END-OF-FILE                      VALUE 'Y'.
+007800
+007900 77  WS-RECON-SWITCH             PIC X(01)   VALUE 'N'.
+008000     88  WS-IN-BALANCE                       VALUE 'Y'.
+008100     88  WS-OUT-OF-BALANCE                   VALUE 'N'.
+008150*     DEFAULTS OUT-OF-BALANCE UNTIL 2100-RECONCILE ACTUALLY RUNS,
+008160*     SO A RESULTS FILE WITH NO TRAILER RECORD FAILS RATHER THAN
+008170*     FALLING THROUGH TO A FALSE "RECONCILIATION OK".
+008200
+008300*----------------------------------------------------------------
+008400* RUNNING CONTROL TOTALS, ACCUMULATED AS DETAIL RECORDS ARE READ
+008500*----------------------------------------------------------------
+008600 77  WS-EXTRACT-RECORD-COUNT     PIC 9(09)   COMP VALUE ZERO.
+008700 77  WS-EXTRACT-HASH-TOTAL       PIC 9(15)   COMP VALUE ZERO.
+008800
+008900 PROCEDURE DIVISION.
+009000*----------------------------------------------------------------
+009100* 0000-MAINLINE
+009200*----------------------------------------------------------------
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE
+009500         THRU 1000-INITIALIZE-EXIT.
+009600     PERFORM 2000-PROCESS-RECORD
+009700         THRU 2000-PROCESS-RECORD-EXIT
+009800         UNTIL WS-END-OF-FILE.
+009900     PERFORM 3000-TERMINATE
+010000         THRU 3000-TERMINATE-EXIT.
+010100     GOBACK.
+010200*----------------------------------------------------------------
+010300* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+010400*----------------------------------------------------------------
+010500 1000-INITIALIZE.
+010600     OPEN INPUT  RESULT-IN-FILE
+010700          OUTPUT EXTRACT-OUT-FILE.
+010800     PERFORM 8000-READ-RESULT-IN
+010900         THRU 8000-READ-RESULT-IN-EXIT.
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300* 2000-PROCESS-RECORD - EXTRACT A DETAIL RECORD, OR RECONCILE
+011400*     AGAINST THE TRAILER WHEN IT IS REACHED
+011500*----------------------------------------------------------------
+011600 2000-PROCESS-RECORD.
+011700     IF XI-TYPE-TRAILER
+011800         PERFORM 2100-RECONCILE
+011900             THRU 2100-RECONCILE-EXIT
+012000     ELSE
+012100         PERFORM 2200-WRITE-EXTRACT
+012200             THRU 2200-WRITE-EXTRACT-EXIT
+012300     END-IF.
+012400     PERFORM 8000-READ-RESULT-IN
+012500         THRU 8000-READ-RESULT-IN-EXIT.
+012600 2000-PROCESS-RECORD-EXIT.
+012700     EXIT.
+012800*----------------------------------------------------------------
+012900* 2100-RECONCILE - COMPARE THE RUNNING TOTALS ACCUMULATED WHILE
+013000*     EXTRACTING AGAINST THE BATCH RUN'S OWN CONTROL-TOTAL TRAILER
+013100*----------------------------------------------------------------
+013200 2100-RECONCILE.
+013300     SET WS-IN-BALANCE TO TRUE.
+013400     IF WS-EXTRACT-RECORD-COUNT NOT = XI-TRL-RECORD-COUNT
+013500         SET WS-OUT-OF-BALANCE TO TRUE
+013600     END-IF.
+013700     IF WS-EXTRACT-HASH-TOTAL NOT = XI-TRL-HASH-TOTAL
+013800         SET WS-OUT-OF-BALANCE TO TRUE
+013900     END-IF.
+014000 2100-RECONCILE-EXIT.
+014100     EXIT.
+014200*----------------------------------------------------------------
+014300* 2200-WRITE-EXTRACT - MOVE A DETAIL RECORD TO THE EXTRACT LAYOUT
+014400*     AND ACCUMULATE THE RUNNING CONTROL TOTALS
+014500*----------------------------------------------------------------
+014600 2200-WRITE-EXTRACT.
+014700     MOVE XI-TRANSACTION-ID TO EX-TRANSACTION-ID.
+014800     MOVE XI-SOURCE-SYSTEM  TO EX-SOURCE-SYSTEM.
+014900     MOVE XI-EFFECTIVE-DATE TO EX-EFFECTIVE-DATE.
+015000     MOVE XI-NUM-1          TO EX-NUM-1.
+015100     MOVE XI-NUM-2          TO EX-NUM-2.
+015200     MOVE XI-RESULT         TO EX-RESULT.
+015300     WRITE EXTRACT-RECORD.
+015400     ADD 1 TO WS-EXTRACT-RECORD-COUNT.
+015500     ADD XI-RESULT TO WS-EXTRACT-HASH-TOTAL.
+015600 2200-WRITE-EXTRACT-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------------
+015900* 3000-TERMINATE - CLOSE FILES, PRINT THE RECONCILIATION REPORT,
+016000*     AND SET RETURN-CODE SO THE JCL CAN BYPASS RELEASING THE
+016100*     EXTRACT ON AN OUT-OF-BALANCE RUN
+016200*----------------------------------------------------------------
+016300 3000-TERMINATE.
+016400     CLOSE RESULT-IN-FILE
+016450           EXTRACT-OUT-FILE.
+016500     DISPLAY 'F01EXT01 RECONCILIATION REPORT'.
+016600     DISPLAY 'EXTRACT RECORD COUNT    = ' WS-EXTRACT-RECORD-COUNT.
+016700     DISPLAY 'EXTRACT HASH TOTAL      = ' WS-EXTRACT-HASH-TOTAL.
+016800     IF WS-OUT-OF-BALANCE
+016900         DISPLAY 'RECONCILIATION FAILED - EXTRACT DOES NOT TIE '
+017000             'OUT TO THE BATCH RUN''S CONTROL TOTALS'
+017100         MOVE 8 TO RETURN-CODE
+017200     ELSE
+017300         DISPLAY 'RECONCILIATION OK - EXTRACT TIES OUT TO THE '
+017400             'BATCH RUN''S CONTROL TOTALS'
+017500         MOVE 0 TO RETURN-CODE
+017600     END-IF.
+017700 3000-TERMINATE-EXIT.
+017800     EXIT.
+017900*----------------------------------------------------------------
+018000* 8000-READ-RESULT-IN - READ THE NEXT RESULT RECORD
+018100*----------------------------------------------------------------
+018200 8000-READ-RESULT-IN.
+018300     READ RESULT-IN-FILE
+018400         AT END
+018500             SET WS-END-OF-FILE TO TRUE
+018600     END-READ.
+018700 8000-READ-RESULT-IN-EXIT.
+018800     EXIT.
+018900 END PROGRAM F01EXT01.
