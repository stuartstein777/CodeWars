@@ -0,0 +1,480 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. F01MULTB.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. BATCH SUPPORT - MULTIPLY SUBSYSTEM.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26 RH   INITIAL VERSION.  DRIVES F01-MULT AGAINST A
+001100*               TRANSACTION FILE OF NUM-1/NUM-2 PAIRS AND WRITES
+001200*               A RESULTS FILE CARRYING THE PAIR PLUS RESULT.
+001210* 08/09/26 RH   ADDED NUMERIC VALIDATION OF TI-NUM-1/TI-NUM-2
+001220*               AHEAD OF THE CALL TO F01-MULT, WITH A REJECT
+001230*               REPORT FOR ANY RECORD THAT FAILS THE TEST.
+001240* 08/09/26 RH   ADDED CHECKPOINT/RESTART SUPPORT.  A CHECKPOINT
+001250*               RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+001260*               RECORDS.  A RESTART PARM SKIPS THE INPUT FILE
+001270*               FORWARD TO THE LAST CHECKPOINT AND EXTENDS THE
+001280*               OUTPUT FILES RATHER THAN RE-CREATING THEM.
+001290* 08/09/26 RH   ADDED AN INDEXED CACHE FILE KEYED ON NUM-1/NUM-2
+001291*               SO REPEAT PAIRS ARE SATISFIED FROM CACHE INSTEAD
+001292*               OF A FRESH CALL TO F01-MULT.
+001293* 08/09/26 RH   ADDED A RECORD COUNT/HASH TOTAL TRAILER RECORD TO
+001294*               RESULT-OUT-FILE AND A BALANCING REPORT SHOWING
+001295*               INPUT VS OUTPUT COUNTS AND THE HASH TOTAL.
+001296* 08/09/26 RH   SET RETURN-CODE FROM THE REJECT COUNT SO THE JCL
+001297*               STEP STREAM CAN CONDITION SUBSEQUENT STEPS ON A
+001298*               BAD RUN INSTEAD OF ALWAYS FALLING THROUGH.
+001299* 08/09/26 RH   SWITCHED TO THE SHARED TRANXREC COPYBOOK FOR THE
+001299*               TRANSACTION AND RESULT RECORDS SO TRANSACTION-ID,
+001299*               SOURCE-SYSTEM, AND EFFECTIVE-DATE CARRY THROUGH
+001299*               FROM INPUT TO OUTPUT.
+001299* 08/09/26 RH   CHECKPOINT RECORD NOW ALSO CARRIES THE WRITTEN/
+001299*               REJECTED COUNTS AND THE HASH TOTAL, AND A RESTART
+001299*               RESTORES THEM, SO THE TRAILER AND BALANCING REPORT
+001299*               REFLECT THE WHOLE RUN AFTER A RESTART, NOT JUST
+001299*               THE RECORDS PROCESSED SINCE THE RESTART POINT.
+001299* 08/09/26 RH   REPLACED THE ACCEPT FROM COMMAND-LINE WITH A
+001299*               PROPER PARM PASSED VIA PROCEDURE DIVISION USING,
+001299*               SINCE COMMAND-LINE ARGUMENTS ARE NOT HOW A JCL
+001299*               PARM= REACHES A PROGRAM ON THIS PLATFORM.
+001299* 08/09/26 RH   THE CHECKPOINT WAS BEING TAKEN THE INSTANT A
+001299*               RECORD WAS READ, BEFORE IT HAD ACTUALLY BEEN
+001299*               VALIDATED/CALLED/WRITTEN, SO A RESTART'S SKIP
+001299*               COUNT COULD RUN AHEAD OF WHAT WAS REALLY ON
+001299*               RESULTOT/REJECTRP AND THEN RE-APPEND RECORDS
+001299*               THE ABENDED RUN HAD ALREADY WRITTEN.  MOVED THE
+001299*               CHECKPOINT TRIGGER TO 2000-PROCESS-RECORD, AFTER
+001299*               A RECORD IS FULLY WRITTEN OR REJECTED, AND
+001299*               CHANGED THE RESTART OPEN FROM EXTEND TO I-O SO
+001299*               IT CAN RE-READ FORWARD TO THE CHECKPOINT'S OWN
+001299*               WRITTEN/REJECTED COUNTS AND PICK UP FROM THERE -
+001299*               A WRITE AT THAT POSITION ON A SEQUENTIAL I-O
+001299*               FILE DROPS ANYTHING THE ABENDED RUN LEFT BEYOND
+001299*               IT, SO NOTHING GETS DUPLICATED ON RESTART.
+001299* 08/09/26 RH   ADDED AN INVALID KEY CLAUSE TO THE CACHE FILE
+001299*               WRITE IN 2200-CALL-AND-CACHE SO A DUPLICATE-KEY
+001299*               CONDITION IS REPORTED INSTEAD OF SILENTLY LOST.
+001300*----------------------------------------------------------------
+001400* REMARKS.
+001500*     THIS PROGRAM REPLACES THE AD-HOC, ONE-PAIR-AT-A-TIME CALLS
+001600*     TO F01-MULT WITH A PROPER BATCH JOB STEP THAT CAN BE RUN
+001700*     UNATTENDED AGAINST A FULL TRANSACTION FILE.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TRANX-IN-FILE ASSIGN TO TRANXIN
+002600         ORGANIZATION IS SEQUENTIAL.
+002700
+002800     SELECT RESULT-OUT-FILE ASSIGN TO RESULTOT
+002900         ORGANIZATION IS SEQUENTIAL.
+002910
+002920     SELECT REJECT-OUT-FILE ASSIGN TO REJECTRP
+002930         ORGANIZATION IS SEQUENTIAL.
+002940
+002950     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+002960         ORGANIZATION IS SEQUENTIAL.
+002970
+002980     SELECT CACHE-FILE ASSIGN TO CACHEFIL
+002990         ORGANIZATION IS INDEXED
+002991         ACCESS MODE IS DYNAMIC
+002992         RECORD KEY IS CACHE-KEY
+002993         FILE STATUS IS WS-CACHE-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TRANX-IN-FILE
+003300     RECORDING MODE IS F.
+003400 01  TRANX-IN-RECORD.
+003410     COPY TRANXREC
+003411         REPLACING TRX-LEVEL BY 05
+003412         TRX-TRANSACTION-ID BY TI-TRANSACTION-ID
+003413         TRX-SOURCE-SYSTEM BY TI-SOURCE-SYSTEM
+003414         TRX-EFFECTIVE-DATE BY TI-EFFECTIVE-DATE
+003415         TRX-NUM-1 BY TI-NUM-1
+003416         TRX-NUM-2 BY TI-NUM-2
+003417         TRX-RESULT BY TI-RESULT.
+003420     05  FILLER                     PIC X(36).
+003800
+003900 FD  RESULT-OUT-FILE
+004000     RECORDING MODE IS F.
+004100 01  RESULT-OUT-RECORD.
+004110     05  RO-RECORD-TYPE             PIC X(01).
+004120         88  RO-TYPE-DETAIL             VALUE 'D'.
+004130         88  RO-TYPE-TRAILER            VALUE 'T'.
+004140     05  RO-DETAIL-DATA.
+004150         COPY TRANXREC
+004151         REPLACING TRX-LEVEL BY 10
+004152         TRX-TRANSACTION-ID BY RO-TRANSACTION-ID
+004153         TRX-SOURCE-SYSTEM BY RO-SOURCE-SYSTEM
+004154         TRX-EFFECTIVE-DATE BY RO-EFFECTIVE-DATE
+004155         TRX-NUM-1 BY RO-NUM-1
+004156         TRX-NUM-2 BY RO-NUM-2
+004157         TRX-RESULT BY RO-RESULT.
+004410         10  FILLER                 PIC X(35).
+004420     05  RO-TRAILER-DATA REDEFINES RO-DETAIL-DATA.
+004430         10  RO-TRL-RECORD-COUNT    PIC 9(09).
+004440         10  RO-TRL-HASH-TOTAL      PIC 9(15).
+004450         10  FILLER                 PIC X(55).
+004510
+004520 FD  REJECT-OUT-FILE
+004530     RECORDING MODE IS F.
+004540 01  REJECT-OUT-RECORD.
+004550     05  RJ-RECORD-NUMBER           PIC 9(09).
+004560     05  FILLER                     PIC X(01).
+004570     05  RJ-RAW-NUM-1               PIC X(04).
+004580     05  FILLER                     PIC X(01).
+004590     05  RJ-RAW-NUM-2               PIC X(04).
+004595     05  FILLER                     PIC X(61).
+004596
+004597 FD  CKPT-FILE
+004598     RECORDING MODE IS F.
+004599 01  CKPT-RECORD.
+004600     05  CKPT-RECORD-COUNT          PIC 9(09).
+004601     05  CKPT-LAST-NUM-1            PIC 9(04).
+004602     05  CKPT-LAST-NUM-2            PIC 9(04).
+004603     05  CKPT-RECORDS-WRITTEN       PIC 9(09).
+004604     05  CKPT-RECORDS-REJECTED      PIC 9(09).
+004605     05  CKPT-HASH-TOTAL            PIC 9(15).
+004606     05  FILLER                     PIC X(30).
+004607
+004608 FD  CACHE-FILE.
+004609 01  CACHE-RECORD.
+004610     05  CACHE-KEY.
+004611         10  CACHE-NUM-1            PIC 9(04).
+004612         10  CACHE-NUM-2            PIC 9(04).
+004613     05  CACHE-RESULT               PIC 9(08).
+004614
+004700 WORKING-STORAGE SECTION.
+004800*----------------------------------------------------------------
+004900* SWITCHES
+005000*----------------------------------------------------------------
+005100 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+005200     88  WS-END-OF-FILE                      VALUE 'Y'.
+005210
+005220 77  WS-VALID-SWITCH             PIC X(01)   VALUE 'Y'.
+005230     88  WS-RECORD-VALID                     VALUE 'Y'.
+005240     88  WS-RECORD-INVALID                   VALUE 'N'.
+005250
+005260 77  WS-RESTART-SWITCH           PIC X(01)   VALUE 'N'.
+005270     88  WS-RESTART-RUN                       VALUE 'Y'.
+005280
+005290 77  WS-CACHE-STATUS             PIC X(02)   VALUE '00'.
+005295     88  WS-CACHE-HIT                         VALUE '00'.
+005296     88  WS-CACHE-MISS                         VALUE '23'.
+005300
+005400*----------------------------------------------------------------
+005500* COUNTERS
+005600*----------------------------------------------------------------
+005700 77  WS-RECORDS-READ             PIC 9(09) COMP VALUE ZERO.
+005800 77  WS-RECORDS-WRITTEN          PIC 9(09) COMP VALUE ZERO.
+005810 77  WS-RECORDS-REJECTED         PIC 9(09) COMP VALUE ZERO.
+005820 77  WS-CHECKPOINT-INTERVAL      PIC 9(09) COMP VALUE 1000.
+005830 77  WS-CHECKPOINT-COUNTER       PIC 9(09) COMP VALUE ZERO.
+005840 77  WS-SKIP-COUNT               PIC 9(09) COMP VALUE ZERO.
+005845 77  WS-RECORDS-CACHE-HIT        PIC 9(09) COMP VALUE ZERO.
+005847 77  WS-HASH-TOTAL               PIC 9(15) COMP VALUE ZERO.
+005848 77  WS-REJECT-THRESHOLD         PIC 9(09) COMP VALUE 100.
+005900
+005910*----------------------------------------------------------------
+005920* RESTART PARAMETER - COPIED IN FROM RP-PARM-AREA BELOW ONCE THE
+005930*     JCL PARM (E.G. PARM='RESTART') HAS BEEN RECEIVED
+005940*----------------------------------------------------------------
+005950 77  WS-RESTART-PARM             PIC X(07)   VALUE SPACES.
+006000*----------------------------------------------------------------
+006100* LINKAGE WORK AREA FOR THE CALL TO F01-MULT
+006200*----------------------------------------------------------------
+006300 77  WS-CALL-NUM-1                PIC 9(04).
+006400 77  WS-CALL-NUM-2                PIC 9(04).
+006500 77  WS-CALL-RESULT               PIC 9(08).
+006510 LINKAGE SECTION.
+006520*----------------------------------------------------------------
+006530* JCL PARM AREA - THE SYSTEM SUPPLIES A BINARY PARM LENGTH
+006540*     FOLLOWED BY THE PARM TEXT ITSELF.  STEP020 IS RERUN WITH
+006550*     PARM='RESTART' TO RESUME FROM THE LAST CHECKPOINT INSTEAD
+006560*     OF FROM THE START OF THE TRANSACTION FILE.
+006570*----------------------------------------------------------------
+006580 01  RP-PARM-AREA.
+006590     05  RP-PARM-LENGTH           PIC S9(04) COMP.
+006600     05  RP-PARM-TEXT             PIC X(07).
+006610 PROCEDURE DIVISION USING RP-PARM-AREA.
+006700*----------------------------------------------------------------
+006800* 0000-MAINLINE
+006900*----------------------------------------------------------------
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE
+007200         THRU 1000-INITIALIZE-EXIT.
+007300     PERFORM 2000-PROCESS-RECORD
+007400         THRU 2000-PROCESS-RECORD-EXIT
+007500         UNTIL WS-END-OF-FILE.
+007600     PERFORM 3000-TERMINATE
+007700         THRU 3000-TERMINATE-EXIT.
+007800     GOBACK.
+007900*----------------------------------------------------------------
+008000* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+008100*----------------------------------------------------------------
+008200 1000-INITIALIZE.
+008205     MOVE SPACES TO WS-RESTART-PARM.
+008210     IF RP-PARM-LENGTH > ZERO
+008211         MOVE RP-PARM-TEXT TO WS-RESTART-PARM
+008212     END-IF.
+008220     IF WS-RESTART-PARM = 'RESTART'
+008230         SET WS-RESTART-RUN TO TRUE
+008240     END-IF.
+008250     IF WS-RESTART-RUN
+008260         PERFORM 1100-RESTART-SETUP
+008270             THRU 1100-RESTART-SETUP-EXIT
+008280         OPEN INPUT  TRANX-IN-FILE
+008290         OPEN I-O    RESULT-OUT-FILE
+008291         OPEN I-O    REJECT-OUT-FILE
+008292         PERFORM 1200-REPOSITION-RESULT-OUT
+008293             THRU 1200-REPOSITION-RESULT-OUT-EXIT
+008294             WS-RECORDS-WRITTEN TIMES
+008295         PERFORM 1300-REPOSITION-REJECT-OUT
+008296             THRU 1300-REPOSITION-REJECT-OUT-EXIT
+008297             WS-RECORDS-REJECTED TIMES
+008298         PERFORM 9100-SKIP-TRANX-RECORD
+008299             THRU 9100-SKIP-TRANX-RECORD-EXIT
+008300             WS-SKIP-COUNT TIMES
+008301     ELSE
+008302         OPEN INPUT  TRANX-IN-FILE
+008303         OPEN OUTPUT RESULT-OUT-FILE
+008304         OPEN OUTPUT REJECT-OUT-FILE
+008305     END-IF.
+008310     OPEN I-O CACHE-FILE.
+008500     PERFORM 8000-READ-TRANX-IN
+008600         THRU 8000-READ-TRANX-IN-EXIT.
+008700 1000-INITIALIZE-EXIT.
+008800     EXIT.
+008810*----------------------------------------------------------------
+008820* 1100-RESTART-SETUP - READ THE CHECKPOINT FILE AND PRIME THE
+008830*     COUNTERS, HASH TOTAL, AND SKIP COUNT FOR A RESTARTED RUN
+008840*----------------------------------------------------------------
+008850 1100-RESTART-SETUP.
+008860     OPEN INPUT CKPT-FILE.
+008870     READ CKPT-FILE
+008880         AT END
+008890             MOVE ZERO TO CKPT-RECORD-COUNT
+008892             MOVE ZERO TO CKPT-RECORDS-WRITTEN
+008894             MOVE ZERO TO CKPT-RECORDS-REJECTED
+008896             MOVE ZERO TO CKPT-HASH-TOTAL
+008900     END-READ.
+008910     CLOSE CKPT-FILE.
+008920     MOVE CKPT-RECORD-COUNT     TO WS-SKIP-COUNT.
+008930     MOVE CKPT-RECORD-COUNT     TO WS-RECORDS-READ.
+008932     MOVE CKPT-RECORDS-WRITTEN  TO WS-RECORDS-WRITTEN.
+008934     MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED.
+008936     MOVE CKPT-HASH-TOTAL       TO WS-HASH-TOTAL.
+008940 1100-RESTART-SETUP-EXIT.
+008950     EXIT.
+008960*----------------------------------------------------------------
+008970* 1200-REPOSITION-RESULT-OUT - RE-READ FORWARD THROUGH THE
+008980*     DETAIL RECORDS AN ABENDED RUN ALREADY COMMITTED TO
+008990*     RESULT-OUT-FILE AS OF THE LAST CHECKPOINT, SO THE NEXT
+008991*     WRITE LANDS RIGHT AFTER THEM.  A WRITE AT THAT POSITION ON
+008992*     A SEQUENTIAL FILE OPENED I-O DROPS WHATEVER THE ABENDED
+008993*     RUN WROTE BEYOND THIS POINT, SO NOTHING IS DUPLICATED.
+008994*----------------------------------------------------------------
+008995 1200-REPOSITION-RESULT-OUT.
+008996     READ RESULT-OUT-FILE
+008997         AT END
+008998             DISPLAY 'F01MULTB RESTART ERROR - RESULTOT SHORTER '
+008999                 'THAN THE CHECKPOINT RECORDS-WRITTEN COUNT'
+009000             MOVE 16 TO RETURN-CODE
+009001             GOBACK
+009002     END-READ.
+009003 1200-REPOSITION-RESULT-OUT-EXIT.
+009004     EXIT.
+009005*----------------------------------------------------------------
+009006* 1300-REPOSITION-REJECT-OUT - SAME IDEA AS 1200-REPOSITION-
+009007*     RESULT-OUT, BUT FOR REJECT-OUT-FILE AND THE CHECKPOINT'S
+009008*     RECORDS-REJECTED COUNT
+009009*----------------------------------------------------------------
+009010 1300-REPOSITION-REJECT-OUT.
+009011     READ REJECT-OUT-FILE
+009012         AT END
+009013             DISPLAY 'F01MULTB RESTART ERROR - REJECTRP SHORTER '
+009014                 'THAN THE CHECKPOINT RECORDS-REJECTED COUNT'
+009015             MOVE 16 TO RETURN-CODE
+009016             GOBACK
+009017     END-READ.
+009018 1300-REPOSITION-REJECT-OUT-EXIT.
+009019     EXIT.
+009020*----------------------------------------------------------------
+009100* 2000-PROCESS-RECORD - VALIDATE, CALL F01-MULT, WRITE THE RESULT
+009110*----------------------------------------------------------------
+009200 2000-PROCESS-RECORD.
+009210     PERFORM 2100-VALIDATE-TRANX
+009220         THRU 2100-VALIDATE-TRANX-EXIT.
+009230     IF WS-RECORD-INVALID
+009240         GO TO 2000-READ-NEXT
+009250     END-IF.
+009310     MOVE TI-NUM-1       TO CACHE-NUM-1.
+009320     MOVE TI-NUM-2       TO CACHE-NUM-2.
+009330     READ CACHE-FILE
+009340         INVALID KEY
+009350             PERFORM 2200-CALL-AND-CACHE
+009360                 THRU 2200-CALL-AND-CACHE-EXIT
+009370         NOT INVALID KEY
+009380             MOVE CACHE-RESULT TO WS-CALL-RESULT
+009390             ADD 1 TO WS-RECORDS-CACHE-HIT
+009395     END-READ.
+009800     SET RO-TYPE-DETAIL       TO TRUE.
+009805     MOVE TI-TRANSACTION-ID   TO RO-TRANSACTION-ID.
+009806     MOVE TI-SOURCE-SYSTEM    TO RO-SOURCE-SYSTEM.
+009807     MOVE TI-EFFECTIVE-DATE   TO RO-EFFECTIVE-DATE.
+009810     MOVE TI-NUM-1            TO RO-NUM-1.
+009900     MOVE TI-NUM-2            TO RO-NUM-2.
+010000     MOVE WS-CALL-RESULT      TO RO-RESULT.
+010100     WRITE RESULT-OUT-RECORD.
+010200     ADD 1 TO WS-RECORDS-WRITTEN.
+010210     ADD WS-CALL-RESULT TO WS-HASH-TOTAL.
+010250 2000-READ-NEXT.
+010260     ADD 1 TO WS-CHECKPOINT-COUNTER.
+010270     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+010280         PERFORM 8200-WRITE-CHECKPOINT
+010290             THRU 8200-WRITE-CHECKPOINT-EXIT
+010295         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+010299     END-IF.
+010300     PERFORM 8000-READ-TRANX-IN
+010400         THRU 8000-READ-TRANX-IN-EXIT.
+010500 2000-PROCESS-RECORD-EXIT.
+010600     EXIT.
+010610*----------------------------------------------------------------
+010620* 2100-VALIDATE-TRANX - NUMERIC TEST ON TI-NUM-1 AND TI-NUM-2
+010630*----------------------------------------------------------------
+010640 2100-VALIDATE-TRANX.
+010650     SET WS-RECORD-VALID TO TRUE.
+010660     IF TI-NUM-1 NOT NUMERIC OR TI-NUM-2 NOT NUMERIC
+010670         SET WS-RECORD-INVALID TO TRUE
+010680         PERFORM 8100-WRITE-REJECT
+010690             THRU 8100-WRITE-REJECT-EXIT
+010700     END-IF.
+010710 2100-VALIDATE-TRANX-EXIT.
+010720     EXIT.
+010722*----------------------------------------------------------------
+010724* 2200-CALL-AND-CACHE - NO CACHED RESULT FOR THIS PAIR YET, SO
+010726*     CALL F01-MULT AND ADD THE PAIR TO THE CACHE FILE
+010728*----------------------------------------------------------------
+010730 2200-CALL-AND-CACHE.
+010732     MOVE TI-NUM-1 TO WS-CALL-NUM-1.
+010734     MOVE TI-NUM-2 TO WS-CALL-NUM-2.
+010736     CALL 'F01-MULT' USING WS-CALL-NUM-1
+010738                           WS-CALL-NUM-2
+010740                           WS-CALL-RESULT.
+010741     MOVE TI-NUM-1       TO CACHE-NUM-1.
+010742     MOVE TI-NUM-2       TO CACHE-NUM-2.
+010743     MOVE WS-CALL-RESULT TO CACHE-RESULT.
+010744     WRITE CACHE-RECORD
+010745         INVALID KEY
+010746             DISPLAY 'F01MULTB CACHE WRITE INVALID KEY - NUM-1='
+010747                 TI-NUM-1 ' NUM-2=' TI-NUM-2
+010748                 ' STATUS=' WS-CACHE-STATUS
+010749     END-WRITE.
+010750 2200-CALL-AND-CACHE-EXIT.
+010752     EXIT.
+010754*----------------------------------------------------------------
+010800* 3000-TERMINATE - CLOSE FILES
+010900*----------------------------------------------------------------
+011000 3000-TERMINATE.
+011010     PERFORM 3100-WRITE-TRAILER
+011020         THRU 3100-WRITE-TRAILER-EXIT.
+011100     CLOSE TRANX-IN-FILE
+011150           RESULT-OUT-FILE
+011170           REJECT-OUT-FILE
+011180           CACHE-FILE.
+011300     DISPLAY 'F01MULTB RECORDS READ     = ' WS-RECORDS-READ.
+011400     DISPLAY 'F01MULTB RECORDS WRITTEN  = ' WS-RECORDS-WRITTEN.
+011410     DISPLAY 'F01MULTB RECORDS REJECTED = ' WS-RECORDS-REJECTED.
+011420     DISPLAY 'F01MULTB CACHE HITS       = ' WS-RECORDS-CACHE-HIT.
+011430     DISPLAY ' '.
+011440     DISPLAY 'F01MULTB BALANCING REPORT'.
+011450     DISPLAY '  INPUT RECORDS READ     = ' WS-RECORDS-READ.
+011460     DISPLAY '  OUTPUT DETAIL RECORDS  = ' WS-RECORDS-WRITTEN.
+011470     DISPLAY '  REJECTED RECORDS       = ' WS-RECORDS-REJECTED.
+011480     DISPLAY '  HASH TOTAL OF RESULTS  = ' WS-HASH-TOTAL.
+011490     IF WS-RECORDS-READ = WS-RECORDS-WRITTEN + WS-RECORDS-REJECTED
+011491         DISPLAY '  RUN IS IN BALANCE'
+011492     ELSE
+011493         DISPLAY '  *** RUN IS OUT OF BALANCE ***'
+011494     END-IF.
+011495     IF WS-RECORDS-REJECTED > WS-REJECT-THRESHOLD
+011496         MOVE 8 TO RETURN-CODE
+011497     ELSE
+011498         IF WS-RECORDS-REJECTED > ZERO
+011499             MOVE 4 TO RETURN-CODE
+011500         ELSE
+011501             MOVE 0 TO RETURN-CODE
+011502         END-IF
+011503     END-IF.
+011504 3000-TERMINATE-EXIT.
+011600     EXIT.
+011610*----------------------------------------------------------------
+011620* 3100-WRITE-TRAILER - APPEND THE CONTROL-TOTAL TRAILER RECORD
+011630*     TO RESULT-OUT-FILE
+011640*----------------------------------------------------------------
+011650 3100-WRITE-TRAILER.
+011660     SET RO-TYPE-TRAILER TO TRUE.
+011670     MOVE WS-RECORDS-WRITTEN TO RO-TRL-RECORD-COUNT.
+011680     MOVE WS-HASH-TOTAL      TO RO-TRL-HASH-TOTAL.
+011690     WRITE RESULT-OUT-RECORD.
+011700 3100-WRITE-TRAILER-EXIT.
+011710     EXIT.
+011700*----------------------------------------------------------------
+011800* 8000-READ-TRANX-IN - READ THE NEXT TRANSACTION RECORD
+011900*----------------------------------------------------------------
+012000 8000-READ-TRANX-IN.
+012100     READ TRANX-IN-FILE
+012200         AT END
+012300             SET WS-END-OF-FILE TO TRUE
+012400             GO TO 8000-READ-TRANX-IN-EXIT
+012500     END-READ.
+012600     ADD 1 TO WS-RECORDS-READ.
+012700 8000-READ-TRANX-IN-EXIT.
+012800     EXIT.
+012810*----------------------------------------------------------------
+012820* 8100-WRITE-REJECT - LOG A NON-NUMERIC RECORD TO THE REJECT RPT
+012830*----------------------------------------------------------------
+012840 8100-WRITE-REJECT.
+012850     MOVE WS-RECORDS-READ TO RJ-RECORD-NUMBER.
+012860     MOVE TI-NUM-1        TO RJ-RAW-NUM-1.
+012870     MOVE TI-NUM-2        TO RJ-RAW-NUM-2.
+012880     WRITE REJECT-OUT-RECORD.
+012890     ADD 1 TO WS-RECORDS-REJECTED.
+012900 8100-WRITE-REJECT-EXIT.
+012910     EXIT.
+012920*----------------------------------------------------------------
+012930* 8200-WRITE-CHECKPOINT - SNAPSHOT THE LAST RECORD SUCCESSFULLY
+012940*     READ, PLUS THE RUNNING COUNTS AND HASH TOTAL, SO A RERUN
+012950*     CAN RESTART FROM THIS POINT WITH THE TRAILER AND BALANCING
+012960*     REPORT STILL REFLECTING THE WHOLE RUN
+012970*----------------------------------------------------------------
+012980 8200-WRITE-CHECKPOINT.
+012990     MOVE WS-RECORDS-READ     TO CKPT-RECORD-COUNT.
+013000     MOVE TI-NUM-1            TO CKPT-LAST-NUM-1.
+013010     MOVE TI-NUM-2            TO CKPT-LAST-NUM-2.
+013020     MOVE WS-RECORDS-WRITTEN  TO CKPT-RECORDS-WRITTEN.
+013030     MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+013040     MOVE WS-HASH-TOTAL       TO CKPT-HASH-TOTAL.
+013050     OPEN OUTPUT CKPT-FILE.
+013060     WRITE CKPT-RECORD.
+013070     CLOSE CKPT-FILE.
+013080 8200-WRITE-CHECKPOINT-EXIT.
+013090     EXIT.
+013100*----------------------------------------------------------------
+013110* 9100-SKIP-TRANX-RECORD - ADVANCE PAST A PREVIOUSLY PROCESSED
+013120*     RECORD ON A RESTARTED RUN WITHOUT REPROCESSING IT
+013130*----------------------------------------------------------------
+013140 9100-SKIP-TRANX-RECORD.
+013150     READ TRANX-IN-FILE
+013160         AT END
+013170             SET WS-END-OF-FILE TO TRUE
+013180     END-READ.
+013190 9100-SKIP-TRANX-RECORD-EXIT.
+013200     EXIT.
+013210 END PROGRAM F01MULTB.
