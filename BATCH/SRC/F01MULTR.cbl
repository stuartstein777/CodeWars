@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. F01MULTR.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. BATCH SUPPORT - MULTIPLY SUBSYSTEM.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26 RH   INITIAL VERSION.  PRINTS A MULTIPLICATION
+001100*               REGISTER FROM THE F01MULTB RESULTS FILE, WITH
+001200*               A RUN-DATE HEADING, PAGE NUMBERS, PAGE BREAKS,
+001300*               AND A FINAL TOTALS PAGE FROM THE TRAILER RECORD.
+001310* 08/09/26 RH   RESULT RECORD NOW CARRIES THE TRANXREC
+001320*               TRACEABILITY FIELDS.  THE REGISTER PRINTS
+001330*               TRANSACTION-ID, SOURCE-SYSTEM, AND EFFECTIVE-
+001340*               DATE ALONGSIDE EACH RESULT SO A BAD RESULT CAN
+001350*               BE TRACED BACK TO WHERE IT CAME FROM.
+001360* 08/09/26 RH   DETAIL LINE WAS ONE BYTE NARROWER THAN THE
+001370*               HEADING ACROSS THE EFF-DATE COLUMN, SHIFTING
+001380*               NUM-1 OUT FROM UNDER ITS HEADING.  ADDED A
+001390*               FILLER BYTE AFTER DL-EFFECTIVE-DATE AND TRIMMED
+001395*               THE TWO GAP FILLERS THAT FOLLOW SO NUM-1, NUM-2
+001396*               AND RESULT LINE UP UNDER THEIR HEADINGS AGAIN.
+001397* 08/09/26 RH   REGISTER-LINE CARRIED A LEADING CARRIAGE-CONTROL
+001398*               BYTE THAT NONE OF THE WS-XXX-LINE RECORDS WRITTEN
+001399*               TO IT RESERVED A MATCHING BYTE FOR, SO EVERY
+001401*               WRITE ... FROM SHIFTED THE PRINT LINE LEFT BY ONE
+001402*               BYTE AND LOST ITS FIRST CHARACTER.  DROPPED THE
+001403*               CARRIAGE-CONTROL BYTE - AFTER ADVANCING ALREADY
+001404*               DRIVES THE VERTICAL SPACING ON THIS PLATFORM, SO
+001405*               IT WAS NEVER NEEDED - AND WIDENED RL-PRINT-AREA
+001406*               TO COVER THE FULL 133 BYTES INSTEAD.
+001400*----------------------------------------------------------------
+001500* REMARKS.
+001600*     THIS PROGRAM GIVES AUDITORS A PHYSICAL LISTING OF WHAT A
+001700*     BATCH MULTIPLY RUN ACTUALLY PROCESSED.  IT READS THE SAME
+001800*     RESULT-OUT-FILE THAT F01MULTB PRODUCES, DETAIL RECORDS
+001900*     FOLLOWED BY ONE CONTROL-TOTAL TRAILER RECORD.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RESULT-IN-FILE ASSIGN TO RESULTOT
+002800         ORGANIZATION IS SEQUENTIAL.
+002900
+003000     SELECT REGISTER-RPT ASSIGN TO REGISTER
+003100         ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RESULT-IN-FILE
+003500     RECORDING MODE IS F.
+003600 01  RESULT-IN-RECORD.
+003700     05  RI-RECORD-TYPE             PIC X(01).
+003710         88  RI-TYPE-DETAIL             VALUE 'D'.
+003720         88  RI-TYPE-TRAILER            VALUE 'T'.
+003730     05  RI-DETAIL-DATA.
+003731         COPY TRANXREC
+003732             REPLACING TRX-LEVEL BY 10
+003733             TRX-TRANSACTION-ID BY RI-TRANSACTION-ID
+003734             TRX-SOURCE-SYSTEM BY RI-SOURCE-SYSTEM
+003735             TRX-EFFECTIVE-DATE BY RI-EFFECTIVE-DATE
+003736             TRX-NUM-1 BY RI-NUM-1
+003737             TRX-NUM-2 BY RI-NUM-2
+003738             TRX-RESULT BY RI-RESULT.
+003770         10  FILLER                 PIC X(35).
+003780     05  RI-TRAILER-DATA REDEFINES RI-DETAIL-DATA.
+003790         10  RI-TRL-RECORD-COUNT    PIC 9(09).
+003800         10  RI-TRL-HASH-TOTAL      PIC 9(15).
+003810         10  FILLER                 PIC X(55).
+003900
+004000 FD  REGISTER-RPT
+004100     RECORDING MODE IS F.
+004200 01  REGISTER-LINE.
+004400     05  RL-PRINT-AREA              PIC X(133).
+004500
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800* SWITCHES
+004900*----------------------------------------------------------------
+005000 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+005100     88  WS-END-OF-FILE                      VALUE 'Y'.
+005200
+005300*----------------------------------------------------------------
+005400* PAGE CONTROL
+005500*----------------------------------------------------------------
+005600 77  WS-PAGE-NUMBER              PIC 9(04) COMP VALUE ZERO.
+005700 77  WS-LINE-COUNT               PIC 9(03) COMP VALUE 99.
+005800 77  WS-MAX-LINES-PER-PAGE       PIC 9(03) COMP VALUE 50.
+005900 77  WS-RUN-DATE                 PIC 9(08)   VALUE ZERO.
+006000
+006100*----------------------------------------------------------------
+006200* COUNTERS CARRIED FORWARD FROM THE TRAILER RECORD
+006300*----------------------------------------------------------------
+006400 77  WS-DETAIL-LINES-PRINTED     PIC 9(09) COMP VALUE ZERO.
+006500 77  WS-FINAL-RECORD-COUNT       PIC 9(09)   VALUE ZERO.
+006600 77  WS-FINAL-HASH-TOTAL         PIC 9(15)   VALUE ZERO.
+006700
+006800*----------------------------------------------------------------
+006900* DETAIL AND HEADING PRINT LINES
+007000*----------------------------------------------------------------
+007100 01  WS-HEADING-LINE-1.
+007200     05  FILLER                  PIC X(10)  VALUE 'F01MULTR  '.
+007300     05  FILLER                  PIC X(30)  VALUE
+007400         'MULTIPLICATION REGISTER      '.
+007500     05  FILLER                  PIC X(11)  VALUE 'RUN DATE  '.
+007600     05  HL1-RUN-DATE            PIC 9999/99/99.
+007700     05  FILLER                  PIC X(10)  VALUE '  PAGE    '.
+007800     05  HL1-PAGE-NUMBER         PIC ZZZ9.
+007900
+008000 01  WS-HEADING-LINE-2.
+008100     05  FILLER              PIC X(14) VALUE 'TRANSACTION-ID'.
+008110     05  FILLER                  PIC X(03)  VALUE SPACES.
+008120     05  FILLER                  PIC X(08)  VALUE 'SOURCE  '.
+008130     05  FILLER                  PIC X(03)  VALUE SPACES.
+008140     05  FILLER                  PIC X(08)  VALUE 'EFF-DATE'.
+008150     05  FILLER                  PIC X(03)  VALUE SPACES.
+008200     05  FILLER                  PIC X(08)  VALUE '  NUM-1 '.
+008300     05  FILLER                  PIC X(08)  VALUE '  NUM-2 '.
+008400     05  FILLER                  PIC X(14)  VALUE '      RESULT '.
+008410
+008420 01  WS-DETAIL-LINE.
+008430     05  DL-TRANSACTION-ID       PIC X(12).
+008440     05  FILLER                  PIC X(05)  VALUE SPACES.
+008450     05  DL-SOURCE-SYSTEM        PIC X(08).
+008460     05  FILLER                  PIC X(03)  VALUE SPACES.
+008470     05  DL-EFFECTIVE-DATE       PIC 9999/99/99.
+008480     05  FILLER                  PIC X(01)  VALUE SPACES.
+008600     05  DL-NUM-1                PIC ZZZ9.
+008700     05  FILLER                  PIC X(04)  VALUE SPACES.
+008800     05  DL-NUM-2                PIC ZZZ9.
+008900     05  FILLER                  PIC X(04)  VALUE SPACES.
+009000     05  DL-RESULT               PIC ZZZZZZZ9.
+009100
+009200 01  WS-TOTALS-LINE-1.
+009300     05  FILLER                  PIC X(24)  VALUE
+009400         'TOTAL RECORDS PROCESSED '.
+009500     05  TL1-RECORD-COUNT        PIC ZZZZZZZZ9.
+009600
+009700 01  WS-TOTALS-LINE-2.
+009800     05  FILLER                  PIC X(24)  VALUE
+009900         'HASH TOTAL OF RESULTS   '.
+010000     05  TL2-HASH-TOTAL          PIC Z(14)9.
+010100 PROCEDURE DIVISION.
+010200*----------------------------------------------------------------
+010300* 0000-MAINLINE
+010400*----------------------------------------------------------------
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE
+010700         THRU 1000-INITIALIZE-EXIT.
+010800     PERFORM 2000-PROCESS-RECORD
+010900         THRU 2000-PROCESS-RECORD-EXIT
+011000         UNTIL WS-END-OF-FILE.
+011100     PERFORM 3000-TERMINATE
+011200         THRU 3000-TERMINATE-EXIT.
+011300     GOBACK.
+011400*----------------------------------------------------------------
+011500* 1000-INITIALIZE - OPEN FILES, GET THE RUN DATE, PRIME THE READ
+011600*----------------------------------------------------------------
+011700 1000-INITIALIZE.
+011800     OPEN INPUT  RESULT-IN-FILE
+011900          OUTPUT REGISTER-RPT.
+012000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+012100     PERFORM 8000-READ-RESULT-IN
+012200         THRU 8000-READ-RESULT-IN-EXIT.
+012300 1000-INITIALIZE-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------------
+012600* 2000-PROCESS-RECORD - PRINT A DETAIL LINE OR SAVE THE TRAILER
+012700*----------------------------------------------------------------
+012800 2000-PROCESS-RECORD.
+012900     IF RI-TYPE-TRAILER
+013000         MOVE RI-TRL-RECORD-COUNT TO WS-FINAL-RECORD-COUNT
+013100         MOVE RI-TRL-HASH-TOTAL   TO WS-FINAL-HASH-TOTAL
+013200     ELSE
+013300         PERFORM 8200-WRITE-DETAIL-LINE
+013400             THRU 8200-WRITE-DETAIL-LINE-EXIT
+013500     END-IF.
+013600     PERFORM 8000-READ-RESULT-IN
+013700         THRU 8000-READ-RESULT-IN-EXIT.
+013800 2000-PROCESS-RECORD-EXIT.
+013900     EXIT.
+014000*----------------------------------------------------------------
+014100* 3000-TERMINATE - PRINT THE TOTALS PAGE AND CLOSE FILES
+014200*----------------------------------------------------------------
+014300 3000-TERMINATE.
+014400     PERFORM 8100-WRITE-HEADING
+014500         THRU 8100-WRITE-HEADING-EXIT.
+014600     MOVE WS-FINAL-RECORD-COUNT TO TL1-RECORD-COUNT.
+014700     WRITE REGISTER-LINE FROM WS-TOTALS-LINE-1
+014800         AFTER ADVANCING 2 LINES.
+014900     MOVE WS-FINAL-HASH-TOTAL TO TL2-HASH-TOTAL.
+015000     WRITE REGISTER-LINE FROM WS-TOTALS-LINE-2
+015100         AFTER ADVANCING 1 LINE.
+015200     CLOSE RESULT-IN-FILE
+015300           REGISTER-RPT.
+015400     DISPLAY 'F01MULTR DETAIL LINES PRINTED = '
+015500         WS-DETAIL-LINES-PRINTED.
+015600 3000-TERMINATE-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------------
+015900* 8000-READ-RESULT-IN - READ THE NEXT RESULT RECORD
+016000*----------------------------------------------------------------
+016100 8000-READ-RESULT-IN.
+016200     READ RESULT-IN-FILE
+016300         AT END
+016400             SET WS-END-OF-FILE TO TRUE
+016500     END-READ.
+016600 8000-READ-RESULT-IN-EXIT.
+016700     EXIT.
+016800*----------------------------------------------------------------
+016900* 8100-WRITE-HEADING - START A NEW PAGE
+017000*----------------------------------------------------------------
+017100 8100-WRITE-HEADING.
+017200     ADD 1 TO WS-PAGE-NUMBER.
+017300     MOVE WS-RUN-DATE    TO HL1-RUN-DATE.
+017400     MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER.
+017500     WRITE REGISTER-LINE FROM WS-HEADING-LINE-1
+017600         AFTER ADVANCING PAGE.
+018200     WRITE REGISTER-LINE FROM WS-HEADING-LINE-2
+018300         AFTER ADVANCING 2 LINES.
+018400     MOVE ZERO TO WS-LINE-COUNT.
+018500 8100-WRITE-HEADING-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------------
+018800* 8200-WRITE-DETAIL-LINE - PRINT ONE NUM-1/NUM-2/RESULT LINE,
+018900*     BREAKING TO A NEW PAGE WHEN THE PAGE IS FULL
+019000*----------------------------------------------------------------
+019100 8200-WRITE-DETAIL-LINE.
+019200     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+019300         PERFORM 8100-WRITE-HEADING
+019400             THRU 8100-WRITE-HEADING-EXIT
+019500     END-IF.
+019550     MOVE RI-TRANSACTION-ID TO DL-TRANSACTION-ID.
+019560     MOVE RI-SOURCE-SYSTEM  TO DL-SOURCE-SYSTEM.
+019570     MOVE RI-EFFECTIVE-DATE TO DL-EFFECTIVE-DATE.
+019600     MOVE RI-NUM-1  TO DL-NUM-1.
+019700     MOVE RI-NUM-2  TO DL-NUM-2.
+019800     MOVE RI-RESULT TO DL-RESULT.
+019900     WRITE REGISTER-LINE FROM WS-DETAIL-LINE
+020000         AFTER ADVANCING 1 LINE.
+020100     ADD 1 TO WS-LINE-COUNT.
+020200     ADD 1 TO WS-DETAIL-LINES-PRINTED.
+020300 8200-WRITE-DETAIL-LINE-EXIT.
+020400     EXIT.
+020500 END PROGRAM F01MULTR.
