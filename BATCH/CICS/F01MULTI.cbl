@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. F01MULTI.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. BATCH SUPPORT - MULTIPLY SUBSYSTEM.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26 RH   INITIAL VERSION.  PSEUDO-CONVERSATIONAL CICS
+001100*               TRANSACTION (F01I) LETTING AN OPERATOR KEY
+001200*               NUM-1/NUM-2 ON MAP F01MULTM AND GET RESULT BACK
+001300*               BY CALLING F01-MULT DIRECTLY, FOR AD-HOC
+001400*               VERIFICATION OUTSIDE THE NIGHTLY BATCH WINDOW.
+001450* 08/09/26 RH   BLANKED THE OUTPUT MAP BEFORE THE FIRST SEND MAP
+001460*               SO NUM1O/NUM2O/RESULTO CANNOT PAINT UNINITIALIZED
+001470*               WORKING-STORAGE ON THE OPERATOR'S FIRST SCREEN.
+001480*               ALSO NOW CHECKS EIBAID FOR CLEAR AND PUTS A RESP
+001490*               ON THE RECEIVE MAP, SO PRESSING CLEAR ENDS THE
+001495*               CONVERSATION CLEANLY INSTEAD OF ABENDING ON AN
+001498*               UNHANDLED MAPFAIL.
+001500*----------------------------------------------------------------
+001600* REMARKS.
+001700*     F01-MULT DOES NO FILE I/O OF ITS OWN - IT IS A STRAIGHT
+001800*     MULTIPLY SUBROUTINE - SO IT IS SAFE TO CALL DIRECTLY FROM
+001900*     UNDER CICS RATHER THAN GOING THROUGH EXEC CICS LINK.
+002000*
+002100*     FIRST ENTRY (EIBCALEN = 0) SENDS THE MAP BLANK.  SECOND
+002200*     ENTRY RECEIVES THE OPERATOR'S INPUT, VALIDATES IT THE SAME
+002300*     WAY THE BATCH DRIVER DOES, CALLS F01-MULT, AND RE-SENDS THE
+002400*     MAP WITH RESULT OR AN ERROR MESSAGE IN MSGO.  PRESSING
+002420*     CLEAR AT ANY POINT IN THE CONVERSATION ENDS THE TRANSACTION.
+002500*----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 WORKING-STORAGE SECTION.
+003300*----------------------------------------------------------------
+003400* SYMBOLIC MAP
+003500*----------------------------------------------------------------
+003600 COPY F01MULTM.
+003700
+003750*----------------------------------------------------------------
+003760* CICS-SUPPLIED ATTENTION-IDENTIFIER VALUES (DFHCLEAR ET AL),
+003770*     USED TO TEST EIBAID FOR THE CLEAR KEY
+003780*----------------------------------------------------------------
+003790 COPY DFHAID.
+003800*----------------------------------------------------------------
+003900* MAP AND MAPSET NAMES, TRANSACTION ID
+004000*----------------------------------------------------------------
+004100 77  WS-MAPSET                  PIC X(08) VALUE 'F01MULTS'.
+004200 77  WS-MAPNAME                 PIC X(08) VALUE 'F01MULTM'.
+004300 77  WS-TRANSID                 PIC X(04) VALUE 'F01I'.
+004400
+004500*----------------------------------------------------------------
+004600* SWITCHES
+004700*----------------------------------------------------------------
+004800 77  WS-VALID-SWITCH             PIC X(01)   VALUE 'Y'.
+004900     88  WS-INPUT-VALID                      VALUE 'Y'.
+005000     88  WS-INPUT-INVALID                     VALUE 'N'.
+005050
+005060 77  WS-END-SWITCH               PIC X(01)   VALUE 'N'.
+005070     88  WS-END-CONVERSATION                  VALUE 'Y'.
+005100
+005200*----------------------------------------------------------------
+005300* WORK AREAS FOR THE CALL TO F01-MULT
+005400*----------------------------------------------------------------
+005500 77  WS-CALL-NUM-1               PIC 9(04)   VALUE ZERO.
+005600 77  WS-CALL-NUM-2               PIC 9(04)   VALUE ZERO.
+005700 77  WS-CALL-RESULT              PIC 9(08)   VALUE ZERO.
+005750
+005760*----------------------------------------------------------------
+005770* RESPONSE CODE FROM THE RECEIVE MAP
+005780*----------------------------------------------------------------
+005790 77  WS-RESP-CODE                PIC S9(08) COMP VALUE ZERO.
+005800
+005900*----------------------------------------------------------------
+006000* MESSAGE LITERALS
+006100*----------------------------------------------------------------
+006200 77  WS-MSG-ENTER                PIC X(40) VALUE
+006300     'ENTER NUM-1 AND NUM-2 AND PRESS ENTER'.
+006400 77  WS-MSG-INVALID              PIC X(40) VALUE
+006500     'NUM-1 AND NUM-2 MUST BE NUMERIC - RE-KEY'.
+006600 77  WS-MSG-OK                   PIC X(40) VALUE
+006700     'RESULT COMPUTED - PRESS CLEAR TO END'.
+006750 77  WS-MSG-GOODBYE              PIC X(40) VALUE
+006760     'F01I TRANSACTION ENDED'.
+006800
+006900 PROCEDURE DIVISION.
+007000*----------------------------------------------------------------
+007100* 0000-MAINLINE
+007200*----------------------------------------------------------------
+007300 0000-MAINLINE.
+007400     IF EIBCALEN = ZERO
+007500         PERFORM 1000-FIRST-ENTRY
+007600             THRU 1000-FIRST-ENTRY-EXIT
+007650     ELSE
+007660         IF EIBAID = DFHCLEAR
+007670             PERFORM 1900-CLEAR-KEY
+007680                 THRU 1900-CLEAR-KEY-EXIT
+007690         ELSE
+007800             PERFORM 2000-PROCESS-INPUT
+007900                 THRU 2000-PROCESS-INPUT-EXIT
+007950         END-IF
+008000     END-IF.
+008050     IF WS-END-CONVERSATION
+008060         EXEC CICS RETURN
+008070         END-EXEC
+008080     ELSE
+008100         EXEC CICS RETURN
+008200             TRANSID(WS-TRANSID)
+008300         END-EXEC
+008350     END-IF.
+008400     GOBACK.
+008500*----------------------------------------------------------------
+008600* 1000-FIRST-ENTRY - FIRST TIME IN, SEND THE MAP BLANK
+008700*----------------------------------------------------------------
+008800 1000-FIRST-ENTRY.
+008850     MOVE SPACES       TO F01MULTMO.
+008900     MOVE WS-MSG-ENTER TO MSGO.
+009000     EXEC CICS SEND MAP(WS-MAPNAME)
+009100         MAPSET(WS-MAPSET)
+009200         FROM(F01MULTMO)
+009300         ERASE
+009400     END-EXEC.
+009500 1000-FIRST-ENTRY-EXIT.
+009600     EXIT.
+009650*----------------------------------------------------------------
+009660* 1900-CLEAR-KEY - OPERATOR PRESSED CLEAR, END THE CONVERSATION
+009670*----------------------------------------------------------------
+009680 1900-CLEAR-KEY.
+009690     EXEC CICS SEND TEXT
+009691         FROM(WS-MSG-GOODBYE)
+009692         LENGTH(LENGTH OF WS-MSG-GOODBYE)
+009693         ERASE
+009694     END-EXEC.
+009695     SET WS-END-CONVERSATION TO TRUE.
+009696 1900-CLEAR-KEY-EXIT.
+009697     EXIT.
+009700*----------------------------------------------------------------
+009800* 2000-PROCESS-INPUT - RECEIVE THE MAP, VALIDATE, CALL F01-MULT
+009900*----------------------------------------------------------------
+010000 2000-PROCESS-INPUT.
+010100     EXEC CICS RECEIVE MAP(WS-MAPNAME)
+010200         MAPSET(WS-MAPSET)
+010300         INTO(F01MULTMI)
+010350         RESP(WS-RESP-CODE)
+010400     END-EXEC.
+010410     IF WS-RESP-CODE = DFHRESP(MAPFAIL)
+010420         PERFORM 1900-CLEAR-KEY
+010430             THRU 1900-CLEAR-KEY-EXIT
+010440     ELSE
+010500         PERFORM 2100-VALIDATE-INPUT
+010600             THRU 2100-VALIDATE-INPUT-EXIT
+010700         IF WS-INPUT-VALID
+010800             PERFORM 2200-CALL-MULTIPLY
+010900                 THRU 2200-CALL-MULTIPLY-EXIT
+011000         END-IF
+011100         EXEC CICS SEND MAP(WS-MAPNAME)
+011200             MAPSET(WS-MAPSET)
+011300             FROM(F01MULTMO)
+011400             DATAONLY
+011500         END-EXEC
+011550     END-IF.
+011600 2000-PROCESS-INPUT-EXIT.
+011700     EXIT.
+011800*----------------------------------------------------------------
+011900* 2100-VALIDATE-INPUT - NUMERIC TEST ON NUM-1 AND NUM-2, SAME AS
+012000*     THE BATCH DRIVER USES AHEAD OF THE CALL TO F01-MULT
+012100*----------------------------------------------------------------
+012200 2100-VALIDATE-INPUT.
+012300     SET WS-INPUT-VALID TO TRUE.
+012400     IF NUM1I NOT NUMERIC OR NUM2I NOT NUMERIC
+012500         SET WS-INPUT-INVALID TO TRUE
+012600         MOVE WS-MSG-INVALID TO MSGO
+012700         MOVE SPACES TO RESULTO
+012800         GO TO 2100-VALIDATE-INPUT-EXIT
+012900     END-IF.
+013000 2100-VALIDATE-INPUT-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------------
+013300* 2200-CALL-MULTIPLY - CALL F01-MULT AND MOVE RESULT TO THE MAP
+013400*----------------------------------------------------------------
+013500 2200-CALL-MULTIPLY.
+013600     MOVE NUM1I TO WS-CALL-NUM-1.
+013700     MOVE NUM2I TO WS-CALL-NUM-2.
+013800     CALL 'F01-MULT' USING WS-CALL-NUM-1
+013900                           WS-CALL-NUM-2
+014000                           WS-CALL-RESULT.
+014100     MOVE WS-CALL-RESULT TO RESULTO.
+014200     MOVE WS-MSG-OK      TO MSGO.
+014300 2200-CALL-MULTIPLY-EXIT.
+014400     EXIT.
+014500 END PROGRAM F01MULTI.
