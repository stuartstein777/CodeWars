@@ -0,0 +1,69 @@
+000100*----------------------------------------------------------------
+000200* F01MULTS - BMS MAPSET FOR THE MULTIPLY ON-LINE INQUIRY
+000300*
+000400* INSTALLATION.  BATCH SUPPORT - MULTIPLY SUBSYSTEM.
+000500* DATE-WRITTEN.  08/09/2026.
+000600*
+000700* MODIFICATION HISTORY
+000800*     08/09/26 RH   INITIAL VERSION.  ONE MAP, F01MULTM, LETS AN
+000900*                   OPERATOR KEY NUM-1/NUM-2 AND GET RESULT BACK
+001000*                   FROM F01-MULT WITHOUT WAITING FOR THE NIGHTLY
+001100*                   BATCH WINDOW.
+001200*
+001300* THIS IS BMS ASSEMBLER MACRO SOURCE, NOT COBOL.  IT IS ASSEMBLED
+001400* BY THE BMS MAP TRANSLATOR TO PRODUCE THE PHYSICAL MAP (LOAD
+001500* MODULE) AND THE SYMBOLIC MAP COPYBOOK, F01MULTM.cpy, WHICH IS
+001600* COPIED INTO F01MULTI.cbl.  IT DOES NOT GO THROUGH THE COBOL
+001700* COMPILER.
+001800*----------------------------------------------------------------
+001900F01MULTS DFHMSD TYPE=&SYSPARM,                                    X
+002000               MODE=INOUT,                                        X
+002100               LANG=COBOL,                                        X
+002200               LINE=20,                                           X
+002300               COLUMN=80,                                         X
+002400               STORAGE=AUTO,                                      X
+002500               TIOAPFX=YES,                                       X
+002600               CTRL=(FREEKB,FRSET)
+002700*
+002800F01MULTM DFHMDI SIZE=(24,80),                                     X
+002900               LINE=1,                                            X
+003000               COLUMN=1
+003100*
+003200         DFHMDF POS=(1,30),                                       X
+003300               LENGTH=20,                                         X
+003400               ATTRB=(PROT,BRT),                                  X
+003500               INITIAL='F01MULTI - MULTIPLY'
+003600*
+003700         DFHMDF POS=(3,1),                                        X
+003800               LENGTH=8,                                          X
+003900               ATTRB=(PROT,NORM),                                 X
+004000               INITIAL='NUM-1 =='
+004100NUM1     DFHMDF POS=(3,10),                                       X
+004200               LENGTH=4,                                          X
+004300               ATTRB=(UNPROT,NUM,IC),                             X
+004400               PICIN='9999'
+004500*
+004600         DFHMDF POS=(4,1),                                        X
+004700               LENGTH=8,                                          X
+004800               ATTRB=(PROT,NORM),                                 X
+004900               INITIAL='NUM-2 =='
+005000NUM2     DFHMDF POS=(4,10),                                       X
+005100               LENGTH=4,                                          X
+005200               ATTRB=(UNPROT,NUM),                                X
+005300               PICIN='9999'
+005400*
+005500         DFHMDF POS=(6,1),                                        X
+005600               LENGTH=8,                                          X
+005700               ATTRB=(PROT,NORM),                                 X
+005800               INITIAL='RESULT =='
+005900RESULT   DFHMDF POS=(6,10),                                       X
+006000               LENGTH=8,                                          X
+006100               ATTRB=(PROT,BRT),                                  X
+006200               PICOUT='99999999'
+006300*
+006400MSG      DFHMDF POS=(22,1),                                       X
+006500               LENGTH=79,                                         X
+006600               ATTRB=(PROT,NORM)
+006700*
+006800         DFHMSD TYPE=FINAL
+006900         END
