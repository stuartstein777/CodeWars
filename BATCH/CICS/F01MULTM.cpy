@@ -0,0 +1,40 @@
+000100*----------------------------------------------------------------
+000200* F01MULTM - SYMBOLIC MAP FOR MAPSET F01MULTS
+000300*
+000400* GENERATED BY THE BMS MAP TRANSLATOR FROM F01MULTS.bms.  COPIED
+000500* INTO F01MULTI.cbl.  DO NOT HAND-MAINTAIN THIS LAYOUT - CHANGE
+000600* THE MAP SOURCE AND RE-TRANSLATE INSTEAD.
+000700*----------------------------------------------------------------
+000800 01  F01MULTMI.
+000900     05  FILLER                     PIC X(12).
+001000     05  NUM1L                      PIC S9(04) COMP.
+001100     05  NUM1F                      PIC X(01).
+001200     05  FILLER REDEFINES NUM1F.
+001300         10  NUM1A                  PIC X(01).
+001400     05  NUM1I                      PIC X(04).
+001500     05  NUM2L                      PIC S9(04) COMP.
+001600     05  NUM2F                      PIC X(01).
+001700     05  FILLER REDEFINES NUM2F.
+001800         10  NUM2A                  PIC X(01).
+001900     05  NUM2I                      PIC X(04).
+002000     05  RESULTL                    PIC S9(04) COMP.
+002100     05  RESULTF                    PIC X(01).
+002200     05  FILLER REDEFINES RESULTF.
+002300         10  RESULTA                PIC X(01).
+002400     05  RESULTI                    PIC X(08).
+002500     05  MSGL                       PIC S9(04) COMP.
+002600     05  MSGF                       PIC X(01).
+002700     05  FILLER REDEFINES MSGF.
+002800         10  MSGA                   PIC X(01).
+002900     05  MSGI                       PIC X(79).
+003000
+003100 01  F01MULTMO REDEFINES F01MULTMI.
+003200     05  FILLER                     PIC X(12).
+003300     05  FILLER                     PIC X(03).
+003400     05  NUM1O                      PIC X(04).
+003500     05  FILLER                     PIC X(03).
+003600     05  NUM2O                      PIC X(04).
+003700     05  FILLER                     PIC X(03).
+003800     05  RESULTO                    PIC X(08).
+003900     05  FILLER                     PIC X(03).
+004000     05  MSGO                       PIC X(79).
