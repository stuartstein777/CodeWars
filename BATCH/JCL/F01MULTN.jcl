@@ -0,0 +1,142 @@
+//F01MULTN JOB (ACCTG),'MULTIPLY NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY MULTIPLY BATCH RUN.
+//*
+//* STEP005  PROVISIONS THE TWO DATASETS STEP020 OPENS AS EXISTING
+//*          (CKPTFILE, CACHEFIL) SO THE FIRST EVER RUN OF THIS
+//*          STREAM HAS SOMETHING TO OPEN.  SAFE TO LEAVE IN THE
+//*          NIGHTLY STREAM PERMANENTLY - IT DOES NOT TOUCH EITHER
+//*          DATASET ONCE IT EXISTS.  SEE THE STEP ITSELF FOR HOW.
+//* STEP010  SORTS THE INCOMING TRANSACTION FILE INTO NUM-1/NUM-2
+//*          KEY ORDER AHEAD OF THE DRIVER STEP.
+//* STEP020  RUNS F01MULTB, WHICH VALIDATES EACH PAIR, CALLS
+//*          F01-MULT (THROUGH THE CACHE FILE), AND PRODUCES THE
+//*          RESULTS FILE, REJECT REPORT, AND CONTROL-TOTAL
+//*          TRAILER RECORD.  CHECKPOINTS ARE WRITTEN AS IT RUNS.
+//* STEP030  PRINTS THE MULTIPLICATION REGISTER FROM THE RESULTS
+//*          FILE (F01MULTR).
+//* STEP040  RUNS F01EXT01, WHICH BUILDS THE FIXED-FORMAT GL/BILLING
+//*          EXTRACT FROM THE RESULTS FILE AND RECONCILES ITS OWN
+//*          RUNNING TOTALS AGAINST THE CONTROL-TOTAL TRAILER.  THE
+//*          EXTRACT IS WRITTEN TO A WORK DSN, NOT THE REAL GLEXTRCT
+//*          DSN, SO A RECONCILIATION FAILURE LEAVES NOTHING FOR
+//*          STEP050 TO PROMOTE.
+//* STEP050  PROMOTES THE WORK DSN TO THE REAL GLEXTRCT DSN THAT
+//*          GL/BILLING PICKS UP, BUT ONLY WHEN STEP040 CAME BACK
+//*          RC=0 - THIS IS WHAT ACTUALLY KEEPS AN OUT-OF-BALANCE
+//*          EXTRACT FROM BEING RELEASED.
+//*
+//* RESTART: RERUN FROM STEP020 WITH PARM='RESTART' TO RESUME FROM
+//*          THE LAST CHECKPOINT IN CKPTFILE RATHER THAN FROM THE
+//*          START OF THE TRANSACTION FILE.
+//*
+//* CONDITION CODES OUT OF F01MULTB (STEP020):
+//*          RC=0  NO REJECTS - PROCEED NORMALLY.
+//*          RC=4  SOME REJECTS, UNDER THRESHOLD - PROCEED BUT THE
+//*                REJECT REPORT SHOULD BE REVIEWED.
+//*          RC=8  REJECTS EXCEEDED THRESHOLD - STEP030 AND STEP040
+//*                ARE BYPASSED SO A BAD RUN DOES NOT PRODUCE A
+//*                REGISTER REPORT OR AN EXTRACT.
+//*
+//* CONDITION CODES OUT OF F01EXT01 (STEP040):
+//*          RC=0  EXTRACT TIES OUT TO THE CONTROL-TOTAL TRAILER -
+//*                STEP050 PROMOTES THE WORK DSN TO GLEXTRCT.
+//*          RC=8  OUT OF BALANCE - STEP050 IS BYPASSED, SO THE
+//*                EXTRACT IS NOT RELEASED TO GL/BILLING UNTIL THIS
+//*                IS INVESTIGATED.  THE WORK DSN IS LEFT CATALOGED
+//*                FOR THAT INVESTIGATION.
+//*--------------------------------------------------------------*
+//* STEP005 PROVISIONS CKPTFILE AND CACHEFIL.  CKPALLOC'S
+//* DISP=(MOD,CATLG,DELETE) CATALOGS CKPTFILE THE FIRST TIME THIS
+//* STEP SEES IT AND LEAVES AN EXISTING ONE ALONE ON EVERY RUN
+//* AFTER THAT (F01MULTB OVERWRITES ITS CONTENT VIA ITS OWN OPEN
+//* OUTPUT/OPEN INPUT, SO JCL ONLY NEEDS TO MAKE THE DATASET EXIST).
+//* THE DEFINE CLUSTER FOR CACHEFIL IS LEFT UNGUARDED ON PURPOSE -
+//* IF THE CLUSTER ALREADY EXISTS THE DEFINE FAILS WITH A NON-ZERO
+//* LASTCC, WHICH THE IF BELOW SWALLOWS BY RESETTING MAXCC TO ZERO,
+//* SO THE STEP DOES NOT FAIL THE JOB AND THE EXISTING CLUSTER - AND
+//* THE CACHED RESULTS IN IT - ARE LEFT COMPLETELY UNTOUCHED.  ONLY
+//* A MISSING CLUSTER ACTUALLY GETS DEFINED.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//CKPALLOC DD DSN=PROD.F01MULT.CKPTFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.F01MULT.CACHEFIL)          -
+         INDEXED                                        -
+         RECORDSIZE(16 16)                               -
+         KEYS(8 0)                                        -
+         TRACKS(5 5)                                       -
+         )                                                  -
+         DATA  (NAME(PROD.F01MULT.CACHEFIL.DATA))           -
+         INDEX (NAME(PROD.F01MULT.CACHEFIL.INDEX))
+  IF LASTCC GT 0 THEN -
+     SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.F01MULT.TRANXIN,DISP=SHR
+//SORTOUT  DD DSN=PROD.F01MULT.TRANXIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(29,4,CH,A,33,4,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* RESULTOT AND REJECTRP USE DISP=(MOD,CATLG,KEEP) FOR THE SAME
+//* REASON AS CKPALLOC IN STEP005 ABOVE - MOD CATALOGS THEM ON THE
+//* FIRST-EVER RUN AND LEAVES THEM ALONE (POSITIONED AT END) ON
+//* EVERY RUN AFTER THAT, INCLUDING A PARM='RESTART' RESUBMISSION OF
+//* THIS STEP, WHICH NEEDS THEM TO STILL EXIST SO F01MULTB CAN
+//* REPOSITION PAST THE RECORDS THE CHECKPOINT SAYS ARE ALREADY
+//* WRITTEN.  KEEP (RATHER THAN DELETE) ON THE ABEND LEG IS WHAT
+//* MAKES THAT POSSIBLE - AN ABEND IS EXACTLY THE CASE A RESTART IS
+//* FOR, SO THE ABEND DISPOSITION CANNOT BE THE ONE THAT DESTROYS
+//* THE DATA THE RESTART NEEDS.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=F01MULTB,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.F01MULT.LOADLIB,DISP=SHR
+//TRANXIN  DD DSN=PROD.F01MULT.TRANXIN.SORTED,DISP=SHR
+//RESULTOT DD DSN=PROD.F01MULT.RESULTOT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTRP DD DSN=PROD.F01MULT.REJECTRP,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.F01MULT.CKPTFILE,DISP=OLD
+//CACHEFIL DD DSN=PROD.F01MULT.CACHEFIL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=F01MULTR,COND=((0,NE,STEP010),(8,GE,STEP020))
+//STEPLIB  DD DSN=PROD.F01MULT.LOADLIB,DISP=SHR
+//RESULTOT DD DSN=PROD.F01MULT.RESULTOT,DISP=SHR
+//REGISTER DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=F01EXT01,COND=((0,NE,STEP010),(8,GE,STEP020))
+//STEPLIB  DD DSN=PROD.F01MULT.LOADLIB,DISP=SHR
+//RESULTOT DD DSN=PROD.F01MULT.RESULTOT,DISP=SHR
+//GLEXTRCT DD DSN=PROD.F01MULT.GLEXTRCT.WORK,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(8,GE,STEP020),
+//             (0,NE,STEP040))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.F01MULT.GLEXTRCT.WORK,DISP=(OLD,DELETE)
+//SYSUT2   DD DSN=PROD.F01MULT.GLEXTRCT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
