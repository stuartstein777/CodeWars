@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* TRANXREC - MULTIPLY TRANSACTION RECORD LAYOUT
+000300*
+000400* SHARED BY F01MULTB, F01MULTR, AND ANY DOWNSTREAM EXTRACT SO
+000500* A GIVEN MULTIPLICATION CAN BE TRACED BACK TO THE SOURCE
+000600* SYSTEM AND DATE IT CAME FROM.  INCLUDE WITH A REPLACING
+000700* PHRASE NAMING THE LEVEL NUMBER TO GENERATE AND A PREFIX FOR
+000800* EACH DATA NAME, SO EVERY CALLER CAN NEST THE FIELDS AT
+000900* WHATEVER DEPTH ITS OWN RECORD LAYOUT NEEDS, E.G.
+001000*
+001100*     01  TRANX-IN-RECORD.
+001200*         COPY TRANXREC REPLACING TRX-LEVEL BY 05
+001300*                                 TRX-TRANSACTION-ID BY TI-TRANSACTION-ID
+001400*                                 TRX-SOURCE-SYSTEM BY TI-SOURCE-SYSTEM
+001500*                                 TRX-EFFECTIVE-DATE BY TI-EFFECTIVE-DATE
+001600*                                 TRX-NUM-1 BY TI-NUM-1
+001700*                                 TRX-NUM-2 BY TI-NUM-2
+001800*                                 TRX-RESULT BY TI-RESULT.
+001900*
+002000* THE CALLER SUPPLIES THE ENCLOSING 01 AND ANY FILLER NEEDED TO
+002100* PAD OUT TO A FIXED RECORD LENGTH.
+002200*----------------------------------------------------------------
+002300 TRX-LEVEL  TRX-TRANSACTION-ID        PIC X(12).
+002400 TRX-LEVEL  TRX-SOURCE-SYSTEM         PIC X(08).
+002500 TRX-LEVEL  TRX-EFFECTIVE-DATE        PIC 9(08).
+002600 TRX-LEVEL  TRX-NUM-1                 PIC 9(04).
+002700 TRX-LEVEL  TRX-NUM-2                 PIC 9(04).
+002800 TRX-LEVEL  TRX-RESULT                PIC 9(08).
